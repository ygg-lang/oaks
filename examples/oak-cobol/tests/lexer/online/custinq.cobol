@@ -0,0 +1,281 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CUSTINQ.
+000300 AUTHOR. RLM.
+000400 INSTALLATION. DAYLIGHT FINANCIAL SERVICES.
+000500 DATE-WRITTEN. 2024-02-12.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*                                                                *
+000900*    CINQ - ONLINE CUSTOMER BALANCE INQUIRY/MAINTENANCE.         *
+001000*    READS CUSTOMER-RECORD (SAME LAYOUT AS THE BATCH CUSTFILE,   *
+001100*    VIA THE CUSTREC COPYBOOK) FOR A CUSTOMER-ID KEYED IN AT THE *
+001200*    TERMINAL, DISPLAYS THE NAME AND BALANCE, AND LETS AN        *
+001300*    AUTHORIZED OPERATOR POST A MANUAL BALANCE CORRECTION        *
+001400*    WITHOUT WAITING FOR THE NEXT BATCH CYCLE.                   *
+001500*                                                                *
+001600*    MODIFICATION HISTORY                                       *
+001700*    DATE       INIT  DESCRIPTION                                *
+001800*    ---------  ----  -------------------------------------------*
+001900*    2024-02-12 RLM   ORIGINAL VERSION.                          *
+001950*    2024-02-13 RLM   WRITE AN AUDIT RECORD FOR EVERY BALANCE    *
+001960*                     CORRECTION.                                *
+001970*    2024-02-14 RLM   ENLARGED DFHCOMMAREA TO MATCH THE FULL     *
+001980*                     LENGTH OF WS-COMM-AREA SO NOTHING PAST     *
+001990*                     BYTE 85 IS LOST ACROSS THE RETURN/RECEIVE. *
+001995*    2024-02-15 RLM   SKIP THE AUDIT WRITE AND REPORT FAILURE IF *
+001996*                     THE BALANCE REWRITE DOES NOT COME BACK     *
+001997*                     NORMAL, AND CONVERT EIBDATE (JULIAN) TO    *
+001998*                     GREGORIAN CCYYMMDD WITH FORMATTIME BEFORE  *
+001999*                     STAMPING THE AUDIT RECORD WITH IT.         *
+002005*    2026-08-09 RLM   FORMATTIME NEEDS AN ABSTIME VALUE, NOT     *
+002006*                     EIBDATE, TO CONVERT - ADDED AN ASKTIME     *
+002007*                     CALL TO GET ONE AHEAD OF THE FORMATTIME.   *
+002008*                                                                *
+002100*****************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700
+002800 DATA DIVISION.
+002900 WORKING-STORAGE SECTION.
+003000******************************************************************
+003100*    CUSTOMER MASTER RECORD - SAME LAYOUT THE BATCH PROGRAMS     *
+003200*    USE, READ AND REWRITTEN HERE VIA CICS FILE CONTROL RATHER   *
+003300*    THAN A COBOL SELECT/FD, SINCE CICS OWNS THE VSAM DATASET.   *
+003400******************************************************************
+003500     COPY CUSTREC.
+003520
+003540******************************************************************
+003550*    BEFORE/AFTER AUDIT RECORD - WRITTEN FOR EVERY ONLINE        *
+003560*    BALANCE CORRECTION, SAME LAYOUT BATCH POSTING USES.         *
+003570******************************************************************
+003580     COPY AUDTREC.
+003600
+003700 01  WS-RESP-CODE              PIC S9(08) COMP.
+003750 01  WS-ABS-TIME               PIC S9(15) COMP-3.
+003800
+003900******************************************************************
+004000*    TERMINAL I/O WORK AREAS                                     *
+004100******************************************************************
+004200 01  WS-TERMINAL-INPUT.
+004300     05  TI-CUSTOMER-ID        PIC 9(05).
+004400     05  TI-FUNCTION-CODE      PIC X(01).
+004500         88  TI-FUNCTION-IS-CORRECT    VALUE "C".
+004600     05  TI-NEW-BALANCE        PIC 9(07)V99.
+004700     05  TI-OPERATOR-ID        PIC X(08).
+004800 01  WS-TERMINAL-INPUT-LEN     PIC S9(04) COMP
+004900                                VALUE LENGTH OF WS-TERMINAL-INPUT.
+005000
+005100 01  WS-DISPLAY-SCREEN.
+005200     05  FILLER                PIC X(13) VALUE "CUSTOMER ID: ".
+005300     05  DSP-CUSTOMER-ID       PIC 9(05).
+005400     05  FILLER                PIC X(02) VALUE SPACES.
+005500     05  DSP-CUSTOMER-NAME     PIC X(30).
+005600     05  FILLER                PIC X(02) VALUE SPACES.
+005700     05  DSP-CUSTOMER-BALANCE  PIC ZZZ,ZZZ,ZZ9.99.
+005800     05  FILLER                PIC X(02) VALUE SPACES.
+005900     05  DSP-MESSAGE           PIC X(40).
+006000
+006100******************************************************************
+006200*    COMMUNICATION AREA - CARRIES CONTEXT BETWEEN THE INITIAL    *
+006300*    INQUIRY AND THE FOLLOW-UP MAINTENANCE REQUEST ACROSS THE    *
+006400*    PSEUDO-CONVERSATIONAL RETURN TO CICS.                       *
+006500******************************************************************
+006600 01  WS-COMM-AREA.
+006700     05  CA-CUSTOMER-ID        PIC 9(05).
+006800     05  CA-CUSTOMER-NAME      PIC X(30).
+006900     05  CA-CUSTOMER-BALANCE   PIC 9(07)V99.
+007000     05  CA-OLD-BALANCE        PIC 9(07)V99.
+007100     05  CA-NEW-BALANCE        PIC 9(07)V99.
+007200     05  CA-FUNCTION           PIC X(01).
+007300         88  CA-ACTION-IS-CORRECT      VALUE "C".
+007400     05  CA-OPERATOR-ID        PIC X(08).
+007500     05  CA-MESSAGE            PIC X(40).
+007600
+007700 LINKAGE SECTION.
+007720******************************************************************
+007730*    SIZED TO LENGTH OF WS-COMM-AREA (111 BYTES) SO THE WHOLE    *
+007740*    COMMAREA SURVIVES THE PSEUDO-CONVERSATIONAL ROUND TRIP,     *
+007750*    NOT JUST THE FIRST 85 BYTES.                                *
+007760******************************************************************
+007800 01  DFHCOMMAREA               PIC X(111).
+007900
+008000 PROCEDURE DIVISION.
+008100
+008200 MAIN-PROCEDURE.
+008300     IF EIBCALEN = 0
+008400         PERFORM INITIALIZE-TRANSACTION
+008500     ELSE
+008600         PERFORM RESUME-TRANSACTION
+008700     END-IF
+008800     EXEC CICS RETURN
+008900         TRANSID("CINQ")
+009000         COMMAREA(WS-COMM-AREA)
+009100         LENGTH(LENGTH OF WS-COMM-AREA)
+009200     END-EXEC
+009300     .
+009400
+009500******************************************************************
+009600*    INITIALIZE-TRANSACTION - FIRST ENTRY.  KEY IN A CUSTOMER ID *
+009700*    AND DISPLAY WHAT IS ON FILE FOR IT.                         *
+009800******************************************************************
+009900 INITIALIZE-TRANSACTION.
+010000     MOVE LOW-VALUES TO WS-COMM-AREA
+010100     PERFORM RECEIVE-CUSTOMER-ID
+010200     PERFORM READ-CUSTOMER-RECORD
+010300     PERFORM SEND-INQUIRY-SCREEN
+010400     .
+010500
+010600******************************************************************
+010700*    RESUME-TRANSACTION - PSEUDO-CONVERSATIONAL RE-ENTRY.        *
+010800*    RECEIVES THE OPERATOR'S MAINTENANCE REQUEST AND, IF IT IS A *
+010900*    BALANCE CORRECTION, APPLIES IT.                             *
+011000******************************************************************
+011100 RESUME-TRANSACTION.
+011200     MOVE DFHCOMMAREA TO WS-COMM-AREA
+011300     PERFORM RECEIVE-MAINTENANCE-REQUEST
+011400     IF CA-ACTION-IS-CORRECT
+011500         PERFORM APPLY-BALANCE-CORRECTION
+011600     END-IF
+011700     PERFORM SEND-INQUIRY-SCREEN
+011800     .
+011900
+012000******************************************************************
+012100*    RECEIVE-CUSTOMER-ID - READ THE CUSTOMER-ID KEYED IN AT THE  *
+012200*    START OF THE TRANSACTION.                                   *
+012300******************************************************************
+012400 RECEIVE-CUSTOMER-ID.
+012500     EXEC CICS RECEIVE
+012600         INTO(WS-TERMINAL-INPUT)
+012700         LENGTH(WS-TERMINAL-INPUT-LEN)
+012800         NOHANDLE
+012900     END-EXEC
+013000     MOVE TI-CUSTOMER-ID TO CA-CUSTOMER-ID
+013100     .
+013200
+013300******************************************************************
+013400*    READ-CUSTOMER-RECORD - LOOK UP THE CUSTOMER ON THE MASTER   *
+013500*    FILE AND COPY THE NAME AND BALANCE INTO THE COMMAREA.       *
+013600******************************************************************
+013700 READ-CUSTOMER-RECORD.
+013800     MOVE CA-CUSTOMER-ID TO CUSTOMER-ID
+013900     EXEC CICS READ
+014000         DATASET("CUSTFILE")
+014100         INTO(CUSTOMER-RECORD)
+014200         RIDFLD(CUSTOMER-ID)
+014300         RESP(WS-RESP-CODE)
+014400     END-EXEC
+014500     IF WS-RESP-CODE = DFHRESP(NORMAL)
+014600         MOVE CUSTOMER-NAME TO CA-CUSTOMER-NAME
+014700         MOVE CUSTOMER-BALANCE TO CA-CUSTOMER-BALANCE
+014800         MOVE "RECORD FOUND" TO CA-MESSAGE
+014900     ELSE
+015000         MOVE SPACES TO CA-CUSTOMER-NAME
+015100         MOVE 0 TO CA-CUSTOMER-BALANCE
+015200         MOVE "CUSTOMER NOT ON FILE" TO CA-MESSAGE
+015300     END-IF
+015400     .
+015500
+015600******************************************************************
+015700*    SEND-INQUIRY-SCREEN - DISPLAY THE CURRENT COMMAREA CONTENTS *
+015800*    BACK TO THE OPERATOR.                                       *
+015900******************************************************************
+016000 SEND-INQUIRY-SCREEN.
+016100     MOVE CA-CUSTOMER-ID TO DSP-CUSTOMER-ID
+016200     MOVE CA-CUSTOMER-NAME TO DSP-CUSTOMER-NAME
+016300     MOVE CA-CUSTOMER-BALANCE TO DSP-CUSTOMER-BALANCE
+016400     MOVE CA-MESSAGE TO DSP-MESSAGE
+016500     EXEC CICS SEND TEXT
+016600         FROM(WS-DISPLAY-SCREEN)
+016700         LENGTH(LENGTH OF WS-DISPLAY-SCREEN)
+016800         ERASE
+016900     END-EXEC
+017000     .
+017100
+017200******************************************************************
+017300*    RECEIVE-MAINTENANCE-REQUEST - READ THE OPERATOR'S FOLLOW-UP *
+017400*    ENTRY: A FUNCTION CODE, AND, FOR A CORRECTION, THE NEW      *
+017500*    BALANCE AND THE OPERATOR'S ID.                              *
+017600******************************************************************
+017700 RECEIVE-MAINTENANCE-REQUEST.
+017800     EXEC CICS RECEIVE
+017900         INTO(WS-TERMINAL-INPUT)
+018000         LENGTH(WS-TERMINAL-INPUT-LEN)
+018100         NOHANDLE
+018200     END-EXEC
+018300     MOVE TI-FUNCTION-CODE TO CA-FUNCTION
+018400     IF CA-ACTION-IS-CORRECT
+018500         MOVE TI-NEW-BALANCE TO CA-NEW-BALANCE
+018600         MOVE TI-OPERATOR-ID TO CA-OPERATOR-ID
+018700     END-IF
+018800     .
+018900
+019000******************************************************************
+019100*    APPLY-BALANCE-CORRECTION - REWRITE CUSTOMER-BALANCE WITH    *
+019200*    THE OPERATOR-SUPPLIED VALUE.  AN OPERATOR ID IS REQUIRED SO *
+019300*    THE CHANGE CAN BE TRACED BACK TO WHOEVER MADE IT.           *
+019400******************************************************************
+019500 APPLY-BALANCE-CORRECTION.
+019600     IF CA-OPERATOR-ID = SPACES
+019700         MOVE "CORRECTION REJECTED - OPERATOR ID REQUIRED"
+019800             TO CA-MESSAGE
+019900     ELSE
+020000         MOVE CA-CUSTOMER-ID TO CUSTOMER-ID
+020100         EXEC CICS READ
+020200             DATASET("CUSTFILE")
+020300             INTO(CUSTOMER-RECORD)
+020400             RIDFLD(CUSTOMER-ID)
+020500             UPDATE
+020600             RESP(WS-RESP-CODE)
+020700         END-EXEC
+020800         IF WS-RESP-CODE = DFHRESP(NORMAL)
+020900             MOVE CUSTOMER-BALANCE TO CA-OLD-BALANCE
+021000             MOVE CA-NEW-BALANCE TO CUSTOMER-BALANCE
+021100             EXEC CICS REWRITE
+021200                 DATASET("CUSTFILE")
+021300                 FROM(CUSTOMER-RECORD)
+021400                 RESP(WS-RESP-CODE)
+021500             END-EXEC
+021520             IF WS-RESP-CODE = DFHRESP(NORMAL)
+021540                 MOVE CUSTOMER-BALANCE TO CA-CUSTOMER-BALANCE
+021560                 MOVE "BALANCE CORRECTED" TO CA-MESSAGE
+021580                 PERFORM WRITE-AUDIT-RECORD
+021600             ELSE
+021620                 MOVE "REWRITE FAILED - BALANCE NOT CHANGED"
+021640                     TO CA-MESSAGE
+021660             END-IF
+021800         ELSE
+021900             MOVE "UNABLE TO LOCK CUSTOMER RECORD" TO CA-MESSAGE
+022000         END-IF
+022100     END-IF
+022200     .
+022300
+022410******************************************************************
+022420*    WRITE-AUDIT-RECORD - LOG THE BEFORE/AFTER CUSTOMER-BALANCE  *
+022430*    VALUES FOR AN ONLINE CORRECTION, WITH THE OPERATOR ID AND   *
+022440*    WHEN IT HAPPENED, TO THE SAME AUDTFILE BATCH POSTING USES.  *
+022450******************************************************************
+022460 WRITE-AUDIT-RECORD.
+022470     MOVE CA-CUSTOMER-ID TO AUDIT-CUSTOMER-ID
+022480     MOVE CA-OLD-BALANCE TO AUDIT-OLD-BALANCE
+022490     MOVE CUSTOMER-BALANCE TO AUDIT-NEW-BALANCE
+022500     MOVE "ONLINE" TO AUDIT-SOURCE
+022510     MOVE CA-OPERATOR-ID TO AUDIT-OPERATOR-ID
+022512     EXEC CICS ASKTIME
+022513         ABSTIME(WS-ABS-TIME)
+022514     END-EXEC
+022515     EXEC CICS FORMATTIME
+022516         ABSTIME(WS-ABS-TIME)
+022517         YYYYMMDD(AUDIT-TS-CCYYMMDD)
+022518     END-EXEC
+022530     MOVE EIBTIME TO AUDIT-TS-HHMMSS
+022540     EXEC CICS WRITE
+022550         DATASET("AUDTFILE")
+022560         FROM(AUDIT-RECORD)
+022570         RESP(WS-RESP-CODE)
+022580     END-EXEC
+022590     .
+022600
+022610 END PROGRAM CUSTINQ.
