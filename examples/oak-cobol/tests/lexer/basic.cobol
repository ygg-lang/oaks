@@ -1,56 +1,780 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BASIC-TEST.
-       AUTHOR. TEST-AUTHOR.
-       DATE-WRITTEN. 2024-01-01.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBM-370.
-       OBJECT-COMPUTER. IBM-370.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  CUSTOMER-RECORD.
-           05  CUSTOMER-ID        PIC 9(5).
-           05  CUSTOMER-NAME      PIC X(30).
-           05  CUSTOMER-BALANCE   PIC 9(7)V99.
-
-       01  WS-VARIABLES.
-           05  WS-COUNTER         PIC 9(3) VALUE 0.
-           05  WS-TOTAL           PIC 9(7)V99 VALUE 0.
-           05  WS-MESSAGE         PIC X(50).
-
-       77  WS-STATUS             PIC X(2).
-       77  WS-RESULT             PIC 9(3).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM INITIALIZE-PROGRAM
-           PERFORM PROCESS-CUSTOMERS
-           PERFORM DISPLAY-RESULTS
-           STOP RUN.
-
-       INITIALIZE-PROGRAM.
-           MOVE 0 TO WS-COUNTER
-           MOVE 0 TO WS-TOTAL
-           MOVE "PROGRAM STARTED" TO WS-MESSAGE
-           DISPLAY WS-MESSAGE
-           .
-
-       PROCESS-CUSTOMERS.
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
-                   UNTIL WS-COUNTER > 10
-               COMPUTE WS-TOTAL = WS-TOTAL + 100.50
-               DISPLAY "Processing customer: " WS-COUNTER
-           END-PERFORM
-           .
-
-       DISPLAY-RESULTS.
-           MOVE "Processing complete" TO WS-MESSAGE
-           DISPLAY WS-MESSAGE
-           DISPLAY "Total processed: " WS-TOTAL
-           DISPLAY "Customer count: " WS-COUNTER
-           .
-
-       END PROGRAM BASIC-TEST.
\ No newline at end of file
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BASIC-TEST.
+000120 AUTHOR. TEST-AUTHOR.
+000130 INSTALLATION. DAYLIGHT FINANCIAL SERVICES.
+000140 DATE-WRITTEN. 2024-01-01.
+000150 DATE-COMPILED.
+000160*****************************************************************
+000170*                                                                *
+000180*    MODIFICATION HISTORY                                       *
+000190*    DATE       INIT  DESCRIPTION                                *
+000200*    ---------  ----  -------------------------------------------*
+000210*    2024-01-01 TA    ORIGINAL VERSION.                          *
+000220*    2024-02-01 RLM   CUSTOMER-FILE ADDED.  PROCESS-CUSTOMERS    *
+000230*                     NOW READS THE DAILY EXTRACT UNTIL AT END   *
+000240*                     INSTEAD OF MANUFACTURING TEN RECORDS.      *
+000250*    2024-02-02 RLM   REPLACED THE DISPLAY-ONLY SUMMARY WITH A   *
+000260*                     PRINTED CUSTOMER BALANCE REPORT (HEADINGS, *
+000270*                     PAGE BREAKS, DETAIL LINES, GRAND TOTAL).   *
+000280*    2024-02-06 RLM   ADDED CHECKPOINT/RESTART.  THE PROGRAM     *
+000290*                     NOW SNAPSHOTS ITS PROGRESS EVERY N         *
+000300*                     RECORDS SO AN ABEND NEAR THE END OF        *
+000310*                     THE RUN DOES NOT FORCE A FULL RERUN        *
+000320*                     FROM RECORD ONE.                           *
+000330*    2024-02-08 RLM   CUSTOMER-RECORD MOVED TO THE CUSTREC       *
+000340*                     COPYBOOK.  ADDED TRANSACTION-FILE AND A    *
+000350*                     POSTING STEP THAT APPLIES DEPOSITS,        *
+000360*                     WITHDRAWALS, AND FEES TO CUSTOMER-BALANCE  *
+000370*                     AHEAD OF THE DAILY TOTALS PASS.            *
+000380*    2024-02-09 RLM   ADDED CONTROL-TOTAL RECONCILIATION.  THE   *
+000390*                     RUN NOW COMPARES WS-TOTAL AND WS-COUNTER   *
+000400*                     AGAINST AN EXTERNAL CONTROL RECORD AND     *
+000410*                     FAILS THE STEP WHEN THEY DISAGREE.         *
+000420*    2024-02-10 RLM   ADDED THE MONTH-END RUN MODE.  WHEN        *
+000430*                     WS-RUN-MODE-SW IS "M", EACH CUSTOMER       *
+000440*                     RECEIVES AN INTEREST ACCRUAL AND A         *
+000450*                     MAINTENANCE FEE AGAINST CUSTOMER-BALANCE   *
+000460*                     BEFORE VALIDATION AND TOTALING.            *
+000470*    2024-02-13 RLM   ADDED THE AUDIT TRAIL.  A BEFORE/AFTER     *
+000480*                     AUDIT RECORD IS NOW WRITTEN EVERY TIME     *
+000490*                     CUSTOMER-BALANCE CHANGES, FROM TRANSACTION *
+000500*                     POSTING OR MONTH-END ADJUSTMENT.           *
+000510*    2024-02-14 RLM   POST-TRANSACTIONS NOW SKIPS ON A CHECKPOINT*
+000520*                     RESTART SO A RERUN DOES NOT DOUBLE-POST.   *
+000530*                     MONTH-END ADJUSTMENT IS NOW COMPUTED SIGNED*
+000540*                     AND AN OVERDRAWING FEE IS EXCEPTIONED      *
+000550*                     INSTEAD OF WRAPPING THE UNSIGNED BALANCE.  *
+000560*                     AUDIT RECORDS ARE ONLY WRITTEN AFTER A     *
+000570*                     SUCCESSFUL REWRITE, A FAILED AUDIT-FILE    *
+000580*                     OPEN NOW STOPS POSTING/ADJUSTMENT ENTIRELY,*
+000590*                     AN UNRECOGNIZED TRANSACTION TYPE IS NOW    *
+000600*                     REJECTED RATHER THAN TREATED AS A          *
+000610*                     WITHDRAWAL, AND THE BALANCE CEILING IS NOW *
+000620*                     READ FROM SYSIN INSTEAD OF HARDCODED.      *
+000625*    2026-08-09 RLM   WS-CKPT-FOUND IS NOW SET FROM AN ACTUAL    *
+000626*                     CHECKPOINT RECORD READ, NOT A BARE OPEN    *
+000627*                     SUCCESS, SO AN EMPTY FIRST-DAY CKPTFILE NO *
+000628*                     LONGER SKIPS POST-TRANSACTIONS.  AUDIT-FILE*
+000629*                     IS NOW OPENED UP FRONT IN ITS OWN          *
+000630*                     OPEN-AUDIT-FILE PARAGRAPH SO ITS STATUS IS *
+000631*                     SET WHETHER OR NOT POST-TRANSACTIONS RUNS. *
+000632*                     A RESTARTED RUN NOW PRINTS A BROUGHT-      *
+000633*                     FORWARD LINE CARRYING THE CHECKPOINT COUNT *
+000634*                     AND TOTAL SO ITS REPORT FOOTS TO ITS OWN   *
+000635*                     GRAND TOTAL.                               *
+000636*    2026-08-09 RLM   NON-INDEXED FILES NOW USE ORGANIZATION     *
+000637*                     SEQUENTIAL (LINE SEQUENTIAL DOES NOT MATCH *
+000638*                     THE FIXED-BLOCK DATASETS THE JCL DEFINES   *
+000639*                     FOR THEM).  PROCESS-CUSTOMERS NOW          *
+000641*                     VALIDATES THE RAW BALANCE BEFORE APPLYING  *
+000642*                     MONTH-END ADJUSTMENTS, NOT AFTER.          *
+000643*                     POST-ONE-TRANSACTION NOW RUNS THE SAME     *
+000644*                     VALIDATION BEFORE POSTING A TRANSACTION,   *
+000645*                     AND REJECTS A NON-NUMERIC TRAN-AMOUNT.     *
+000646*                     WS-RESULT IS NOW ONLY RAISED, NEVER        *
+000647*                     LOWERED, IN RECONCILE-CONTROL-TOTALS, AND  *
+000648*                     DISPLAY-RESULTS ONLY CLOSES AUDIT-FILE IF  *
+000649*                     IT WAS ACTUALLY OPENED.                    *
+000650*                                                                *
+000660*****************************************************************
+000662
+000664 ENVIRONMENT DIVISION.
+000670 CONFIGURATION SECTION.
+000680 SOURCE-COMPUTER. IBM-370.
+000690 OBJECT-COMPUTER. IBM-370.
+000700
+000710 INPUT-OUTPUT SECTION.
+000720 FILE-CONTROL.
+000730     SELECT CUSTOMER-FILE ASSIGN TO CUSTFILE
+000740         ORGANIZATION IS INDEXED
+000750         ACCESS MODE IS DYNAMIC
+000760         RECORD KEY IS CUSTOMER-ID
+000770         FILE STATUS IS WS-CUST-FILE-STATUS.
+000780
+000790     SELECT REPORT-FILE ASSIGN TO RPTFILE
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS WS-RPT-FILE-STATUS.
+000820
+000830     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000840         ORGANIZATION IS SEQUENTIAL
+000850         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000860
+000870     SELECT EXCEPTION-FILE ASSIGN TO EXCPFILE
+000880         ORGANIZATION IS SEQUENTIAL
+000890         FILE STATUS IS WS-EXCP-FILE-STATUS.
+000900
+000910     SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+000920         ORGANIZATION IS SEQUENTIAL
+000930         FILE STATUS IS WS-TRAN-FILE-STATUS.
+000940
+000950     SELECT CONTROL-FILE ASSIGN TO CTLFILE
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS WS-CTL-FILE-STATUS.
+000980
+000990     SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+001000         ORGANIZATION IS SEQUENTIAL
+001010         FILE STATUS IS WS-AUDT-FILE-STATUS.
+001020
+001030 DATA DIVISION.
+001040 FILE SECTION.
+001050 FD  CUSTOMER-FILE
+001060     RECORDING MODE IS F
+001070     LABEL RECORDS ARE STANDARD.
+001080     COPY CUSTREC.
+001090
+001100 FD  REPORT-FILE
+001110     RECORDING MODE IS F
+001120     LABEL RECORDS ARE OMITTED.
+001130 01  RPT-LINE                 PIC X(132).
+001140
+001150 FD  CHECKPOINT-FILE
+001160     RECORDING MODE IS F
+001170     LABEL RECORDS ARE OMITTED.
+001180 01  CKPT-RECORD.
+001190     05  CKPT-LAST-CUSTOMER-ID PIC 9(05).
+001200     05  CKPT-RUNNING-TOTAL    PIC 9(07)V99.
+001210     05  CKPT-RUNNING-COUNT    PIC 9(07).
+001220
+001230 FD  EXCEPTION-FILE
+001240     RECORDING MODE IS F
+001250     LABEL RECORDS ARE OMITTED.
+001260 01  EXCP-RECORD.
+001270     05  EXCP-CUSTOMER-ID      PIC 9(05).
+001280     05  EXCP-CUSTOMER-NAME    PIC X(30).
+001290     05  EXCP-RAW-BALANCE      PIC X(09).
+001300     05  EXCP-REASON-CODE      PIC X(02).
+001310
+001320 FD  TRANSACTION-FILE
+001330     RECORDING MODE IS F
+001340     LABEL RECORDS ARE OMITTED.
+001350     COPY TRANREC.
+001360
+001370 FD  CONTROL-FILE
+001380     RECORDING MODE IS F
+001390     LABEL RECORDS ARE OMITTED.
+001400 01  CTL-RECORD.
+001410     05  CTL-EXPECTED-TOTAL    PIC 9(07)V99.
+001420     05  CTL-EXPECTED-COUNT    PIC 9(07).
+001430
+001440 FD  AUDIT-FILE
+001450     RECORDING MODE IS F
+001460     LABEL RECORDS ARE OMITTED.
+001470     COPY AUDTREC.
+001480
+001490 WORKING-STORAGE SECTION.
+001500 01  WS-VARIABLES.
+001510     05  WS-COUNTER            PIC 9(7)  VALUE 0.
+001520     05  WS-TOTAL              PIC 9(7)V99 VALUE 0.
+001530     05  WS-MESSAGE            PIC X(50).
+001540
+001550 01  WS-SWITCHES.
+001560     05  WS-CUST-EOF-SW        PIC X(01) VALUE "N".
+001570         88  WS-CUST-EOF               VALUE "Y".
+001580         88  WS-CUST-NOT-EOF           VALUE "N".
+001590     05  WS-CKPT-EOF-SW        PIC X(01) VALUE "N".
+001600         88  WS-CKPT-EOF               VALUE "Y".
+001610         88  WS-CKPT-NOT-EOF           VALUE "N".
+001620     05  WS-CKPT-FOUND-SW      PIC X(01) VALUE "N".
+001630         88  WS-CKPT-FOUND             VALUE "Y".
+001640         88  WS-CKPT-NOT-FOUND         VALUE "N".
+001650     05  WS-CKPT-RESUMED-SW    PIC X(01) VALUE "N".
+001660         88  WS-CKPT-RESUMED           VALUE "Y".
+001670         88  WS-CKPT-NOT-RESUMED       VALUE "N".
+001680     05  WS-TRAN-EOF-SW        PIC X(01) VALUE "N".
+001690         88  WS-TRAN-EOF               VALUE "Y".
+001700         88  WS-TRAN-NOT-EOF           VALUE "N".
+001710     05  WS-RUN-MODE-SW        PIC X(01) VALUE "D".
+001720         88  WS-DAILY-MODE             VALUE "D".
+001730         88  WS-MONTH-END-MODE         VALUE "M".
+001740
+001750 01  WS-FILE-STATUSES.
+001760     05  WS-CUST-FILE-STATUS   PIC X(02) VALUE SPACES.
+001770     05  WS-RPT-FILE-STATUS    PIC X(02) VALUE SPACES.
+001780     05  WS-CKPT-FILE-STATUS   PIC X(02) VALUE SPACES.
+001790     05  WS-EXCP-FILE-STATUS   PIC X(02) VALUE SPACES.
+001800     05  WS-TRAN-FILE-STATUS   PIC X(02) VALUE SPACES.
+001810     05  WS-CTL-FILE-STATUS    PIC X(02) VALUE SPACES.
+001820     05  WS-AUDT-FILE-STATUS   PIC X(02) VALUE SPACES.
+001830
+001840 77  WS-STATUS                 PIC X(02).
+001850 77  WS-RESULT                 PIC 9(03) VALUE 0.
+001860
+001870******************************************************************
+001880*    REPORT CONTROL FIELDS                                       *
+001890******************************************************************
+001900 01  WS-REPORT-CONTROLS.
+001910     05  WS-MAX-LINES-PER-PAGE PIC 9(02) VALUE 50.
+001920     05  WS-LINES-ON-PAGE      PIC 9(02) VALUE 0.
+001930     05  WS-PAGE-NUMBER        PIC 9(03) VALUE 0.
+001940
+001950******************************************************************
+001960*    CHECKPOINT/RESTART CONTROL FIELDS                           *
+001970******************************************************************
+001980 01  WS-CHECKPOINT-CONTROLS.
+001990     05  WS-CKPT-INTERVAL      PIC 9(05) VALUE 01000.
+002000     05  WS-CKPT-QUOTIENT      PIC 9(07) VALUE 0.
+002010     05  WS-CKPT-REMAINDER     PIC 9(05) VALUE 0.
+002020     05  WS-CKPT-LAST-ID       PIC 9(05) VALUE 0.
+002030     05  WS-CKPT-LAST-TOTAL    PIC 9(07)V99 VALUE 0.
+002040     05  WS-CKPT-LAST-COUNT    PIC 9(07) VALUE 0.
+002050
+002060******************************************************************
+002070*    BALANCE VALIDATION CONTROL FIELDS.  WS-BALANCE-CEILING IS   *
+002080*    READ FROM SYSIN IN INITIALIZE-PROGRAM; THE VALUE CLAUSE IS  *
+002090*    ONLY THE DEFAULT IF THE RUN IS DESK-CHECKED STANDALONE.     *
+002100*****************************************************************
+002110 01  WS-VALIDATION-CONTROLS.
+002120     05  WS-BALANCE-CEILING    PIC 9(07)V99
+002130                                VALUE 0050000.00.
+002140
+002150******************************************************************
+002160*    MONTH-END PROCESSING CONTROL FIELDS                         *
+002170******************************************************************
+002180 01  WS-MONTH-END-CONTROLS.
+002190     05  WS-INTEREST-RATE      PIC 9V9(04) VALUE 0.0004.
+002200     05  WS-MAINTENANCE-FEE    PIC 9(03)V99 VALUE 005.00.
+002210     05  WS-INTEREST-AMOUNT    PIC 9(07)V99 VALUE 0.
+002220     05  WS-ADJUSTED-BALANCE   PIC S9(07)V99 VALUE 0.
+002230******************************************************************
+002240*    AUDIT TRAIL CONTROL FIELDS                                  *
+002250******************************************************************
+002260 01  WS-AUDIT-CONTROLS.
+002270     05  WS-AUDIT-OLD-BALANCE  PIC 9(07)V99 VALUE 0.
+002280     05  WS-AUDIT-SOURCE       PIC X(06) VALUE SPACES.
+002290     05  WS-AUDIT-TIME         PIC 9(08) VALUE 0.
+002300
+002310 01  WS-SYSTEM-DATE            PIC 9(08).
+002320 01  WS-RUN-DATE-EDIT.
+002330     05  RDE-MM                PIC 9(02).
+002340     05  FILLER                PIC X(01) VALUE "/".
+002350     05  RDE-DD                PIC 9(02).
+002360     05  FILLER                PIC X(01) VALUE "/".
+002370     05  RDE-CCYY              PIC 9(04).
+002380
+002390******************************************************************
+002400*    REPORT LINE LAYOUTS                                         *
+002410******************************************************************
+002420 01  WS-HDG-1.
+002430     05  FILLER                PIC X(30) VALUE
+002440         "DAYLIGHT FINANCIAL SERVICES".
+002450     05  FILLER                PIC X(41) VALUE SPACES.
+002460     05  HDG1-TITLE            PIC X(24)
+002470                                VALUE "CUSTOMER BALANCE REPORT".
+002480     05  FILLER                PIC X(22) VALUE SPACES.
+002490     05  FILLER                PIC X(05) VALUE "PAGE ".
+002500     05  HDG1-PAGE-NO          PIC ZZ9.
+002510     05  FILLER                PIC X(07) VALUE SPACES.
+002520
+002530 01  WS-HDG-2.
+002540     05  FILLER                PIC X(10) VALUE "RUN DATE: ".
+002550     05  HDG2-RUN-DATE         PIC X(10).
+002560     05  FILLER                PIC X(112) VALUE SPACES.
+002570
+002580 01  WS-HDG-3.
+002590     05  FILLER                PIC X(11) VALUE "CUSTOMER ID".
+002600     05  FILLER                PIC X(04) VALUE SPACES.
+002610     05  FILLER                PIC X(30) VALUE "CUSTOMER NAME".
+002620     05  FILLER                PIC X(04) VALUE SPACES.
+002630     05  FILLER                PIC X(14) VALUE "BALANCE".
+002640     05  FILLER                PIC X(69) VALUE SPACES.
+002650
+002660 01  WS-DETAIL-LINE.
+002670     05  DTL-CUSTOMER-ID       PIC ZZZZ9.
+002680     05  FILLER                PIC X(07) VALUE SPACES.
+002690     05  DTL-CUSTOMER-NAME     PIC X(30).
+002700     05  FILLER                PIC X(04) VALUE SPACES.
+002710     05  DTL-CUSTOMER-BALANCE  PIC ZZZ,ZZZ,ZZ9.99.
+002720     05  FILLER                PIC X(70) VALUE SPACES.
+002730
+002740 01  WS-TOTAL-LINE.
+002750     05  FILLER                PIC X(20) VALUE "GRAND TOTAL:".
+002760     05  TOT-CUSTOMER-BALANCE  PIC ZZZ,ZZZ,ZZ9.99.
+002770     05  FILLER                PIC X(99) VALUE SPACES.
+002780
+002790******************************************************************
+002800*    BROUGHT-FORWARD LINE - PRINTED AT THE TOP OF A RESTARTED    *
+002810*    RUN'S REPORT SO THE GRAND TOTAL FOOTS: THIS AMOUNT PLUS     *
+002820*    THE DETAIL LINES PRINTED FOR THE REST OF THE RUN EQUALS     *
+002830*    THE GRAND TOTAL, EVEN THOUGH THE RESTARTED RUN DOES NOT     *
+002840*    REPRINT THE CUSTOMERS ALREADY REPORTED BEFORE THE ABEND.    *
+002850******************************************************************
+002860 01  WS-BROUGHT-FORWARD-LINE.
+002870     05  FILLER                PIC X(20) VALUE
+002880         "BROUGHT FORWARD FROM".
+002890     05  FILLER                PIC X(12) VALUE " CHECKPOINT:".
+002900     05  BF-CUSTOMER-COUNT     PIC ZZZ,ZZ9.
+002910     05  FILLER                PIC X(10) VALUE " RECORDS, ".
+002920     05  BF-CUSTOMER-TOTAL     PIC ZZZ,ZZZ,ZZ9.99.
+002930     05  FILLER                PIC X(69) VALUE SPACES.
+002940
+002950 PROCEDURE DIVISION.
+002960
+002970 MAIN-PROCEDURE.
+002980     PERFORM OPEN-AUDIT-FILE
+002990     PERFORM CHECK-FOR-CHECKPOINT
+003000     IF WS-CKPT-NOT-FOUND
+003010         PERFORM POST-TRANSACTIONS
+003020     END-IF
+003030     PERFORM INITIALIZE-PROGRAM
+003040     PERFORM PROCESS-CUSTOMERS
+003050     PERFORM RECONCILE-CONTROL-TOTALS
+003060     PERFORM DISPLAY-RESULTS
+003070     STOP RUN.
+003080
+003090******************************************************************
+003100*    OPEN-AUDIT-FILE - OPEN THE AUDIT TRAIL UNCONDITIONALLY,     *
+003110*    AHEAD OF THE CHECKPOINT CHECK, SO IT IS OPEN FOR BOTH A     *
+003120*    FRESH RUN'S TRANSACTION POSTING AND A RESTARTED RUN'S       *
+003130*    MONTH-END ADJUSTMENTS, NOT JUST WHEN POST-TRANSACTIONS      *
+003140*    HAPPENS TO RUN.                                             *
+003150******************************************************************
+003160 OPEN-AUDIT-FILE.
+003170     OPEN OUTPUT AUDIT-FILE
+003180     IF WS-AUDT-FILE-STATUS NOT = "00"
+003190         DISPLAY "BASIC-TEST: UNABLE TO OPEN AUDIT-FILE, "
+003200                 "STATUS = " WS-AUDT-FILE-STATUS
+003210         MOVE 16 TO WS-RESULT
+003220         MOVE 16 TO RETURN-CODE
+003230     END-IF
+003240     .
+003250
+003260******************************************************************
+003270*    POST-TRANSACTIONS - APPLY THE DAY'S DEPOSITS, WITHDRAWALS,  *
+003280*    AND FEES TO CUSTOMER-BALANCE AHEAD OF THE DAILY TOTALS PASS.*
+003290*    IF NO TRANSACTION FEED WAS DELIVERED, POSTING IS SKIPPED.   *
+003300*    MAIN-PROCEDURE ONLY PERFORMS THIS PARAGRAPH WHEN NO         *
+003310*    CHECKPOINT WAS FOUND, SINCE A CHECKPOINT ONLY EVER EXISTS   *
+003320*    ONCE PROCESS-CUSTOMERS HAS STARTED, WHICH IS ALWAYS AFTER   *
+003330*    THIS PASS ALREADY COMPLETED - A RESTART MUST NOT RE-APPLY   *
+003340*    THE SAME TRANSACTIONS A SECOND TIME.                        *
+003350******************************************************************
+003360 POST-TRANSACTIONS.
+003370     IF WS-AUDT-FILE-STATUS NOT = "00"
+003380         DISPLAY "BASIC-TEST: AUDIT-FILE NOT OPEN, "
+003390                 "SKIPPING TRANSACTION POSTING"
+003400     ELSE
+003410         OPEN INPUT TRANSACTION-FILE
+003420         IF WS-TRAN-FILE-STATUS NOT = "00"
+003430             DISPLAY "BASIC-TEST: NO TRANSACTION-FILE TO POST, "
+003440                     "STATUS = " WS-TRAN-FILE-STATUS
+003450         ELSE
+003460             OPEN I-O CUSTOMER-FILE
+003470             IF WS-CUST-FILE-STATUS NOT = "00"
+003480                 DISPLAY "BASIC-TEST: UNABLE TO OPEN CUSTFILE "
+003490                     "FOR POSTING, STATUS = " WS-CUST-FILE-STATUS
+003500             ELSE
+003510                 PERFORM READ-TRANSACTION-RECORD
+003520                 PERFORM UNTIL WS-TRAN-EOF
+003530                     PERFORM POST-ONE-TRANSACTION
+003540                     PERFORM READ-TRANSACTION-RECORD
+003550                 END-PERFORM
+003560                 CLOSE CUSTOMER-FILE
+003570             END-IF
+003580             CLOSE TRANSACTION-FILE
+003590         END-IF
+003600     END-IF
+003610     .
+003620
+003630******************************************************************
+003640*    READ-TRANSACTION-RECORD - READ THE NEXT POSTING TRANSACTION.*
+003650******************************************************************
+003660 READ-TRANSACTION-RECORD.
+003670     READ TRANSACTION-FILE
+003680         AT END
+003690             SET WS-TRAN-EOF TO TRUE
+003700         NOT AT END
+003710             CONTINUE
+003720     END-READ
+003730     .
+003740
+003750******************************************************************
+003760*    POST-ONE-TRANSACTION - LOOK UP THE CUSTOMER BY KEY AND      *
+003770*    APPLY THE TRANSACTION AMOUNT TO CUSTOMER-BALANCE.  A        *
+003780*    TRANSACTION TYPE OTHER THAN DEPOSIT, WITHDRAWAL, OR FEE IS  *
+003790*    REJECTED RATHER THAN GUESSED AT, AND SO IS A GARBAGE        *
+003795*    EXISTING BALANCE OR TRANSACTION AMOUNT - VALIDATED WITH THE *
+003798*    SAME CHECK PROCESS-CUSTOMERS RUNS BEFORE TOTALING.          *
+003800******************************************************************
+003810 POST-ONE-TRANSACTION.
+003820     MOVE TRAN-CUSTOMER-ID TO CUSTOMER-ID
+003830     READ CUSTOMER-FILE
+003840         INVALID KEY
+003850             DISPLAY "BASIC-TEST: TRANSACTION FOR UNKNOWN "
+003860                     "CUSTOMER-ID " TRAN-CUSTOMER-ID
+003870         NOT INVALID KEY
+003871             PERFORM VALIDATE-CUSTOMER-BALANCE
+003872             IF WS-STATUS NOT = SPACES
+003873                 PERFORM WRITE-EXCEPTION-RECORD
+003874             ELSE
+003875                 IF TRAN-AMOUNT NOT NUMERIC
+003876                     MOVE "TN" TO WS-STATUS
+003877                     PERFORM WRITE-EXCEPTION-RECORD
+003878                 ELSE
+003880                     MOVE CUSTOMER-BALANCE TO WS-AUDIT-OLD-BALANCE
+003890                     IF TRAN-IS-DEPOSIT
+003900                         ADD TRAN-AMOUNT TO CUSTOMER-BALANCE
+003910                         PERFORM REWRITE-POSTED-CUSTOMER
+003920                     ELSE
+003930                         IF TRAN-IS-WITHDRAWAL OR TRAN-IS-FEE
+003940                             SUBTRACT TRAN-AMOUNT FROM
+003941                                 CUSTOMER-BALANCE
+003950                             PERFORM REWRITE-POSTED-CUSTOMER
+003960                         ELSE
+003970                             DISPLAY "BASIC-TEST: UNRECOGNIZED "
+003980                                 "TRANSACTION TYPE FOR "
+003990                                 "CUSTOMER-ID " TRAN-CUSTOMER-ID
+004000                         END-IF
+004010                     END-IF
+004015                 END-IF
+004017             END-IF
+004020     END-READ
+004030     .
+004040
+004050******************************************************************
+004060*    REWRITE-POSTED-CUSTOMER - REWRITE THE MASTER WITH THE NEW   *
+004070*    BALANCE COMPUTED BY THE CALLER AND LOG THE AUDIT RECORD,    *
+004080*    BUT ONLY IF THE REWRITE ACTUALLY SUCCEEDED - AN AUDIT       *
+004090*    RECORD FOR A CHANGE THAT NEVER MADE IT TO THE MASTER WOULD  *
+004100*    BE WORSE THAN NO AUDIT RECORD AT ALL.                       *
+004110******************************************************************
+004120 REWRITE-POSTED-CUSTOMER.
+004130     REWRITE CUSTOMER-RECORD
+004140     IF WS-CUST-FILE-STATUS = "00"
+004150         MOVE "BATCH " TO WS-AUDIT-SOURCE
+004160         PERFORM WRITE-AUDIT-RECORD
+004170     ELSE
+004180         DISPLAY "BASIC-TEST: REWRITE FAILED FOR CUSTOMER-ID "
+004190                 CUSTOMER-ID ", STATUS = " WS-CUST-FILE-STATUS
+004200     END-IF
+004210     .
+004220
+004230******************************************************************
+004240*    INITIALIZE-PROGRAM - OPEN FILES, PRINT THE FIRST REPORT     *
+004250*    PAGE HEADING, AND RESET RUN TOTALS.                         *
+004260******************************************************************
+004270 INITIALIZE-PROGRAM.
+004280     MOVE 0 TO WS-COUNTER
+004290     MOVE 0 TO WS-TOTAL
+004300     MOVE "PROGRAM STARTED" TO WS-MESSAGE
+004310     DISPLAY WS-MESSAGE
+004320     ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+004330     MOVE WS-SYSTEM-DATE(1:4) TO RDE-CCYY
+004340     MOVE WS-SYSTEM-DATE(5:2) TO RDE-MM
+004350     MOVE WS-SYSTEM-DATE(7:2) TO RDE-DD
+004360     MOVE WS-RUN-DATE-EDIT TO HDG2-RUN-DATE
+004370     ACCEPT WS-RUN-MODE-SW FROM SYSIN
+004380     IF WS-RUN-MODE-SW NOT = "M"
+004390         MOVE "D" TO WS-RUN-MODE-SW
+004400     END-IF
+004410     ACCEPT WS-BALANCE-CEILING FROM SYSIN
+004420     IF WS-MONTH-END-MODE
+004430         OPEN I-O CUSTOMER-FILE
+004440     ELSE
+004450         OPEN INPUT CUSTOMER-FILE
+004460     END-IF
+004470     IF WS-CUST-FILE-STATUS NOT = "00"
+004480         DISPLAY "BASIC-TEST: UNABLE TO OPEN CUSTOMER-FILE, "
+004490                 "STATUS = " WS-CUST-FILE-STATUS
+004500         MOVE 16 TO WS-RESULT
+004510         MOVE 16 TO RETURN-CODE
+004520     END-IF
+004530     IF WS-CKPT-FOUND
+004540         MOVE WS-CKPT-LAST-ID TO CUSTOMER-ID
+004550         START CUSTOMER-FILE KEY IS GREATER THAN CUSTOMER-ID
+004560             INVALID KEY
+004570                 DISPLAY "BASIC-TEST: CHECKPOINT RESTART KEY "
+004580                         "NOT FOUND, STARTING FROM BEGINNING"
+004590             NOT INVALID KEY
+004600                 MOVE WS-CKPT-LAST-TOTAL TO WS-TOTAL
+004610                 MOVE WS-CKPT-LAST-COUNT TO WS-COUNTER
+004620                 SET WS-CKPT-RESUMED TO TRUE
+004630         END-START
+004640     END-IF
+004650     OPEN OUTPUT CHECKPOINT-FILE
+004660     IF WS-CKPT-FILE-STATUS NOT = "00"
+004670         DISPLAY "BASIC-TEST: UNABLE TO OPEN CHECKPOINT-FILE, "
+004680                 "STATUS = " WS-CKPT-FILE-STATUS
+004690     END-IF
+004700     OPEN OUTPUT REPORT-FILE
+004710     IF WS-RPT-FILE-STATUS NOT = "00"
+004720         DISPLAY "BASIC-TEST: UNABLE TO OPEN REPORT-FILE, "
+004730                 "STATUS = " WS-RPT-FILE-STATUS
+004740         MOVE 16 TO WS-RESULT
+004750         MOVE 16 TO RETURN-CODE
+004760     END-IF
+004770     OPEN OUTPUT EXCEPTION-FILE
+004780     IF WS-EXCP-FILE-STATUS NOT = "00"
+004790         DISPLAY "BASIC-TEST: UNABLE TO OPEN EXCEPTION-FILE, "
+004800                 "STATUS = " WS-EXCP-FILE-STATUS
+004810         MOVE 16 TO WS-RESULT
+004820         MOVE 16 TO RETURN-CODE
+004830     END-IF
+004840     PERFORM WRITE-REPORT-HEADINGS
+004850     IF WS-CKPT-RESUMED
+004860         PERFORM WRITE-BROUGHT-FORWARD-LINE
+004870     END-IF
+004880     .
+004890
+004900******************************************************************
+004910*    CHECK-FOR-CHECKPOINT - IF A CHECKPOINT FILE WAS LEFT BEHIND *
+004920*    BY A PRIOR RUN THAT DID NOT FINISH, READ THE LAST RECORD IN *
+004930*    IT SO PROCESSING CAN RESUME FROM WHERE IT LEFT OFF.         *
+004940******************************************************************
+004950 CHECK-FOR-CHECKPOINT.
+004960     SET WS-CKPT-NOT-FOUND TO TRUE
+004970     OPEN INPUT CHECKPOINT-FILE
+004980     IF WS-CKPT-FILE-STATUS = "00"
+004990         PERFORM READ-CHECKPOINT-RECORD
+005000         PERFORM UNTIL WS-CKPT-EOF
+005010             SET WS-CKPT-FOUND TO TRUE
+005020             MOVE CKPT-LAST-CUSTOMER-ID TO WS-CKPT-LAST-ID
+005030             MOVE CKPT-RUNNING-TOTAL TO WS-CKPT-LAST-TOTAL
+005040             MOVE CKPT-RUNNING-COUNT TO WS-CKPT-LAST-COUNT
+005050             PERFORM READ-CHECKPOINT-RECORD
+005060         END-PERFORM
+005070         CLOSE CHECKPOINT-FILE
+005080     END-IF
+005090     .
+005100
+005110 READ-CHECKPOINT-RECORD.
+005120     READ CHECKPOINT-FILE
+005130         AT END
+005140             SET WS-CKPT-EOF TO TRUE
+005150         NOT AT END
+005160             CONTINUE
+005170     END-READ
+005180     .
+005190
+005200******************************************************************
+005210*    PROCESS-CUSTOMERS - READ THE CUSTOMER EXTRACT UNTIL AT END, *
+005220*    ACCUMULATING THE RUN TOTAL AND PRINTING ONE DETAIL LINE     *
+005230*    PER CUSTOMER, BREAKING TO A NEW PAGE EVERY N LINES.  THE    *
+005232*    RAW BALANCE IS VALIDATED BEFORE MONTH-END INTEREST/FEES ARE *
+005234*    APPLIED, SO A BAD INPUT VALUE IS CAUGHT AND EXCEPTIONED     *
+005236*    BEFORE IT IS EVER REWRITTEN TO THE MASTER.                  *
+005240******************************************************************
+005250 PROCESS-CUSTOMERS.
+005260     PERFORM READ-CUSTOMER-RECORD
+005270     PERFORM UNTIL WS-CUST-EOF
+005280         MOVE SPACES TO WS-STATUS
+005290         PERFORM VALIDATE-CUSTOMER-BALANCE
+005300         IF WS-STATUS = SPACES
+005310             AND WS-MONTH-END-MODE AND WS-AUDT-FILE-STATUS = "00"
+005320             PERFORM APPLY-MONTH-END-ADJUSTMENTS
+005330         END-IF
+005340         IF WS-STATUS = SPACES
+005350             ADD 1 TO WS-COUNTER
+005360             ADD CUSTOMER-BALANCE TO WS-TOTAL
+005370             PERFORM WRITE-DETAIL-LINE
+005380             DIVIDE WS-COUNTER BY WS-CKPT-INTERVAL
+005390                 GIVING WS-CKPT-QUOTIENT
+005400                 REMAINDER WS-CKPT-REMAINDER
+005410             IF WS-CKPT-REMAINDER = 0
+005420                 PERFORM WRITE-CHECKPOINT-RECORD
+005430             END-IF
+005440         ELSE
+005450             PERFORM WRITE-EXCEPTION-RECORD
+005460         END-IF
+005470         PERFORM READ-CUSTOMER-RECORD
+005480     END-PERFORM
+005490     .
+005510
+005520******************************************************************
+005530*    APPLY-MONTH-END-ADJUSTMENTS - ACCRUE INTEREST AND ASSESS THE*
+005540*    MONTHLY MAINTENANCE FEE AGAINST CUSTOMER-BALANCE BEFORE THE *
+005550*    RECORD IS VALIDATED AND TOTALED, AND REWRITE THE MASTER.    *
+005560*    CUSTOMER-BALANCE IS UNSIGNED, SO THE NET ADJUSTMENT IS      *
+005570*    COMPUTED INTO A SIGNED WORK FIELD FIRST - IF THE FEE WOULD  *
+005580*    OVERDRAW THE ACCOUNT THE MASTER IS LEFT UNTOUCHED AND THE   *
+005590*    RECORD IS ROUTED TO THE EXCEPTION REPORT INSTEAD.           *
+005600******************************************************************
+005610 APPLY-MONTH-END-ADJUSTMENTS.
+005620     COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+005630         CUSTOMER-BALANCE * WS-INTEREST-RATE
+005640     COMPUTE WS-ADJUSTED-BALANCE = CUSTOMER-BALANCE
+005650         + WS-INTEREST-AMOUNT - WS-MAINTENANCE-FEE
+005660     IF WS-ADJUSTED-BALANCE < 0
+005670         MOVE "OD" TO WS-STATUS
+005680     ELSE
+005690         MOVE CUSTOMER-BALANCE TO WS-AUDIT-OLD-BALANCE
+005700         MOVE WS-ADJUSTED-BALANCE TO CUSTOMER-BALANCE
+005710         PERFORM REWRITE-POSTED-CUSTOMER
+005720     END-IF
+005730     .
+005740
+005750******************************************************************
+005760*    VALIDATE-CUSTOMER-BALANCE - REJECT NEGATIVE-SIGNED          *
+005770*    OVERPUNCHES, NON-NUMERIC DATA, AND BALANCES OVER THE        *
+005780*    CONFIGURED CEILING BEFORE THEY REACH WS-TOTAL.              *
+005790******************************************************************
+005800 VALIDATE-CUSTOMER-BALANCE.
+005810     MOVE SPACES TO WS-STATUS
+005820     IF CUSTOMER-BALANCE-SIGNED NOT NUMERIC
+005830         MOVE "NN" TO WS-STATUS
+005840     ELSE
+005850         IF CUSTOMER-BALANCE-SIGNED < 0
+005860             MOVE "NG" TO WS-STATUS
+005870         ELSE
+005880             IF CUSTOMER-BALANCE-SIGNED > WS-BALANCE-CEILING
+005890                 MOVE "CL" TO WS-STATUS
+005900             END-IF
+005910         END-IF
+005920     END-IF
+005930     .
+005940
+005950******************************************************************
+005960*    WRITE-EXCEPTION-RECORD - LOG THE OFFENDING CUSTOMER-ID,     *
+005970*    CUSTOMER-NAME, RAW BALANCE, AND REASON CODE SO THE BAD      *
+005980*    RECORD CAN BE TRACKED DOWN AND CORRECTED.                   *
+005990******************************************************************
+006000 WRITE-EXCEPTION-RECORD.
+006010     MOVE CUSTOMER-ID TO EXCP-CUSTOMER-ID
+006020     MOVE CUSTOMER-NAME TO EXCP-CUSTOMER-NAME
+006030     MOVE CUSTOMER-BALANCE TO EXCP-RAW-BALANCE
+006040     MOVE WS-STATUS TO EXCP-REASON-CODE
+006050     WRITE EXCP-RECORD
+006060     .
+006070
+006080******************************************************************
+006090*    WRITE-AUDIT-RECORD - LOG THE BEFORE/AFTER CUSTOMER-BALANCE  *
+006100*    VALUES FOR A CHANGE MADE BY BATCH POSTING OR MONTH-END      *
+006110*    PROCESSING, ALONG WITH THE SOURCE AND WHEN IT HAPPENED.     *
+006120******************************************************************
+006130 WRITE-AUDIT-RECORD.
+006140     MOVE CUSTOMER-ID TO AUDIT-CUSTOMER-ID
+006150     MOVE WS-AUDIT-OLD-BALANCE TO AUDIT-OLD-BALANCE
+006160     MOVE CUSTOMER-BALANCE TO AUDIT-NEW-BALANCE
+006170     MOVE WS-AUDIT-SOURCE TO AUDIT-SOURCE
+006180     MOVE SPACES TO AUDIT-OPERATOR-ID
+006190     ACCEPT AUDIT-TS-CCYYMMDD FROM DATE YYYYMMDD
+006200     ACCEPT WS-AUDIT-TIME FROM TIME
+006210     MOVE WS-AUDIT-TIME(1:6) TO AUDIT-TS-HHMMSS
+006220     WRITE AUDIT-RECORD
+006230     .
+006240
+006250******************************************************************
+006260*    WRITE-CHECKPOINT-RECORD - SNAPSHOT THE LAST CUSTOMER-ID     *
+006270*    PROCESSED AND THE RUNNING TOTAL/COUNT SO FAR.               *
+006280******************************************************************
+006290 WRITE-CHECKPOINT-RECORD.
+006300     MOVE CUSTOMER-ID TO CKPT-LAST-CUSTOMER-ID
+006310     MOVE WS-TOTAL TO CKPT-RUNNING-TOTAL
+006320     MOVE WS-COUNTER TO CKPT-RUNNING-COUNT
+006330     WRITE CKPT-RECORD
+006340     .
+006350
+006360 READ-CUSTOMER-RECORD.
+006370     READ CUSTOMER-FILE
+006380         AT END
+006390             SET WS-CUST-EOF TO TRUE
+006400         NOT AT END
+006410             CONTINUE
+006420     END-READ
+006430     .
+006440
+006450******************************************************************
+006460*    WRITE-REPORT-HEADINGS - START A NEW REPORT PAGE.            *
+006470******************************************************************
+006480 WRITE-REPORT-HEADINGS.
+006490     ADD 1 TO WS-PAGE-NUMBER
+006500     MOVE WS-PAGE-NUMBER TO HDG1-PAGE-NO
+006510     WRITE RPT-LINE FROM WS-HDG-1 AFTER ADVANCING PAGE
+006520     WRITE RPT-LINE FROM WS-HDG-2 AFTER ADVANCING 1 LINE
+006530     WRITE RPT-LINE FROM WS-HDG-3 AFTER ADVANCING 2 LINES
+006540     MOVE 0 TO WS-LINES-ON-PAGE
+006550     .
+006560
+006570******************************************************************
+006580*    WRITE-BROUGHT-FORWARD-LINE - PRINTED RIGHT AFTER THE FIRST  *
+006590*    PAGE HEADING WHEN THIS RUN RESUMED FROM A CHECKPOINT, SO    *
+006600*    THE REPORT'S GRAND TOTAL CAN BE RECONCILED AGAINST THE      *
+006610*    RECORDS THIS RUN ACTUALLY PRINTS.                           *
+006620******************************************************************
+006630 WRITE-BROUGHT-FORWARD-LINE.
+006640     MOVE WS-CKPT-LAST-COUNT TO BF-CUSTOMER-COUNT
+006650     MOVE WS-CKPT-LAST-TOTAL TO BF-CUSTOMER-TOTAL
+006660     WRITE RPT-LINE FROM WS-BROUGHT-FORWARD-LINE
+006670         AFTER ADVANCING 1 LINE
+006680     ADD 1 TO WS-LINES-ON-PAGE
+006690     .
+006700
+006710******************************************************************
+006720*    WRITE-DETAIL-LINE - PRINT ONE CUSTOMER, BREAKING THE PAGE   *
+006730*    WHEN THE LINE LIMIT FOR THE CURRENT PAGE HAS BEEN REACHED.  *
+006740******************************************************************
+006750 WRITE-DETAIL-LINE.
+006760     IF WS-LINES-ON-PAGE NOT < WS-MAX-LINES-PER-PAGE
+006770         PERFORM WRITE-REPORT-HEADINGS
+006780     END-IF
+006790     MOVE CUSTOMER-ID TO DTL-CUSTOMER-ID
+006800     MOVE CUSTOMER-NAME TO DTL-CUSTOMER-NAME
+006810     MOVE CUSTOMER-BALANCE TO DTL-CUSTOMER-BALANCE
+006820     WRITE RPT-LINE FROM WS-DETAIL-LINE AFTER ADVANCING 1 LINE
+006830     ADD 1 TO WS-LINES-ON-PAGE
+006840     .
+006850
+006860******************************************************************
+006870*    RECONCILE-CONTROL-TOTALS - COMPARE THE RUN'S WS-TOTAL AND   *
+006880*    WS-COUNTER AGAINST AN INDEPENDENT CONTROL RECORD SUPPLIED   *
+006890*    WITH THE INPUT, AND FAIL THE STEP VISIBLY IF THEY DISAGREE. *
+006900*    IF NO CONTROL RECORD WAS SUPPLIED, THE CHECK IS SKIPPED.    *
+006905*    WS-RESULT IS ONLY RAISED, NEVER LOWERED, SO AN EARLIER      *
+006907*    FATAL FILE-OPEN FAILURE (RC 16) IS NOT MASKED BY AN         *
+006909*    OUT-OF-BALANCE CONDITION (RC 08) DETECTED LATER.            *
+006910******************************************************************
+006920 RECONCILE-CONTROL-TOTALS.
+006930     OPEN INPUT CONTROL-FILE
+006940     IF WS-CTL-FILE-STATUS NOT = "00"
+006950         DISPLAY "BASIC-TEST: NO CONTROL-FILE SUPPLIED, "
+006960                 "SKIPPING RECONCILIATION"
+006970     ELSE
+006980         READ CONTROL-FILE
+006990             AT END
+007000                 DISPLAY "BASIC-TEST: CONTROL-FILE IS EMPTY, "
+007010                         "SKIPPING RECONCILIATION"
+007020             NOT AT END
+007030                 IF WS-TOTAL NOT = CTL-EXPECTED-TOTAL
+007040                     OR WS-COUNTER NOT = CTL-EXPECTED-COUNT
+007050                     DISPLAY "BASIC-TEST: CONTROL TOTALS OUT OF "
+007060                             "BALANCE"
+007070                     DISPLAY "  COMPUTED TOTAL = " WS-TOTAL
+007080                             " EXPECTED TOTAL = "
+007090                             CTL-EXPECTED-TOTAL
+007100                     DISPLAY "  COMPUTED COUNT = " WS-COUNTER
+007110                             " EXPECTED COUNT = "
+007120                             CTL-EXPECTED-COUNT
+007130                     IF WS-RESULT < 08
+007135                         MOVE 08 TO WS-RESULT
+007140                         MOVE 08 TO RETURN-CODE
+007145                     END-IF
+007150                 END-IF
+007160         END-READ
+007170         CLOSE CONTROL-FILE
+007180     END-IF
+007190     .
+007200
+007210******************************************************************
+007220*    DISPLAY-RESULTS - PRINT THE GRAND-TOTAL TRAILER LINE AND    *
+007230*    SUMMARIZE THE RUN TO THE JOB LOG.  CKPTFILE IS DD DISP=MOD  *
+007232*    SO A REOPEN-AND-CLOSE HERE WOULD NOT TRUNCATE IT - THE JCL'S*
+007234*    DELCKPT STEP IS WHAT CLEARS IT AHEAD OF THE NEXT FULL RUN,  *
+007236*    SO ALL THIS PARAGRAPH DOES IS CLOSE THE FILES THIS RUN      *
+007238*    OPENED.  AUDIT-FILE IS ONLY CLOSED IF IT WAS ACTUALLY OPEN. *
+007240******************************************************************
+007250 DISPLAY-RESULTS.
+007260     MOVE WS-TOTAL TO TOT-CUSTOMER-BALANCE
+007270     WRITE RPT-LINE FROM WS-TOTAL-LINE AFTER ADVANCING 2 LINES
+007280     MOVE "Processing complete" TO WS-MESSAGE
+007290     DISPLAY WS-MESSAGE
+007300     DISPLAY "Total processed: " WS-TOTAL
+007310     DISPLAY "Customer count: " WS-COUNTER
+007320     CLOSE CUSTOMER-FILE
+007330     CLOSE REPORT-FILE
+007340     CLOSE EXCEPTION-FILE
+007345     IF WS-AUDT-FILE-STATUS = "00"
+007347         CLOSE AUDIT-FILE
+007349     END-IF
+007360     CLOSE CHECKPOINT-FILE
+007390     .
+007400
+007410 END PROGRAM BASIC-TEST.
