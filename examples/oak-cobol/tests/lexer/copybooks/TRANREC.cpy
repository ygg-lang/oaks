@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    COPYBOOK    :  TRANREC                                       *
+000400*    DESCRIPTION :  TRANSACTION RECORD LAYOUT FOR POSTING         *
+000500*                   DEPOSITS, WITHDRAWALS, AND FEES AGAINST       *
+000600*                   CUSTOMER-BALANCE ON THE CUSTOMER MASTER.      *
+000700*                                                                 *
+000800*    MODIFICATION HISTORY                                        *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    ---------  ----  -------------------------------------------*
+001100*    2024-02-03 RLM   NEW - TRANSACTION FEED FOR BALANCE POSTING. *
+001200******************************************************************
+001300  01  TRANSACTION-RECORD.
+001400      05  TRAN-CUSTOMER-ID          PIC 9(05).
+001500      05  TRAN-TYPE                 PIC X(01).
+001600          88  TRAN-IS-DEPOSIT       VALUE "D".
+001700          88  TRAN-IS-WITHDRAWAL    VALUE "W".
+001800          88  TRAN-IS-FEE           VALUE "F".
+001900      05  TRAN-AMOUNT               PIC 9(07)V99.
+002000      05  TRAN-EFFECTIVE-DATE.
+002100          10  TRAN-EFFECTIVE-CCYY   PIC 9(04).
+002200          10  TRAN-EFFECTIVE-MM     PIC 9(02).
+002300          10  TRAN-EFFECTIVE-DD     PIC 9(02).
