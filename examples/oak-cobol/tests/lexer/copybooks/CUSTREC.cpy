@@ -0,0 +1,22 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    COPYBOOK    :  CUSTREC                                       *
+000400*    DESCRIPTION :  SHARED CUSTOMER MASTER RECORD LAYOUT          *
+000500*                   USED BY ANY PROGRAM THAT READS, WRITES, OR    *
+000600*                   DISPLAYS CUSTOMER-RECORD SO THE FIELDS STAY   *
+000700*                   IN SYNC ACROSS BATCH AND ONLINE PROGRAMS.     *
+000800*                                                                 *
+000900*    MODIFICATION HISTORY                                        *
+001000*    DATE       INIT  DESCRIPTION                                *
+001100*    ---------  ----  -------------------------------------------*
+001200*    2024-02-03 RLM   EXTRACTED FROM BASIC-TEST WORKING-STORAGE   *
+001300*                     SO NEW PROGRAMS STOP REDECLARING THIS BY    *
+001400*                     HAND.                                      *
+001500******************************************************************
+001600  01  CUSTOMER-RECORD.
+001700      05  CUSTOMER-ID               PIC 9(05).
+001800      05  CUSTOMER-NAME             PIC X(30).
+001900      05  CUSTOMER-BALANCE          PIC 9(07)V99.
+002000      05  CUSTOMER-BALANCE-SIGNED   REDEFINES CUSTOMER-BALANCE
+002100                                    PIC S9(07)V99 SIGN IS
+002200                                    TRAILING.
