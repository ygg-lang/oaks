@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*                                                                 *
+000300*    COPYBOOK    :  AUDTREC                                       *
+000400*    DESCRIPTION :  BEFORE/AFTER AUDIT RECORD WRITTEN ANY TIME    *
+000500*                   CUSTOMER-BALANCE CHANGES, FROM BATCH POSTING, *
+000600*                   MONTH-END PROCESSING, OR AN ONLINE BALANCE    *
+000700*                   CORRECTION, SO CHANGES CAN BE TRACED BACK TO  *
+000800*                   THEIR SOURCE AND OPERATOR.                   *
+000900*                                                                 *
+001000*    MODIFICATION HISTORY                                        *
+001100*    DATE       INIT  DESCRIPTION                                *
+001200*    ---------  ----  -------------------------------------------*
+001300*    2024-02-05 RLM   NEW - BALANCE CHANGE AUDIT TRAIL.           *
+001400******************************************************************
+001500  01  AUDIT-RECORD.
+001600      05  AUDIT-CUSTOMER-ID         PIC 9(05).
+001700      05  AUDIT-OLD-BALANCE         PIC 9(07)V99.
+001800      05  AUDIT-NEW-BALANCE         PIC 9(07)V99.
+001900      05  AUDIT-SOURCE              PIC X(06).
+002000          88  AUDIT-SOURCE-IS-BATCH     VALUE "BATCH ".
+002100          88  AUDIT-SOURCE-IS-ONLINE    VALUE "ONLINE".
+002200      05  AUDIT-TIMESTAMP.
+002300          10  AUDIT-TS-CCYYMMDD     PIC 9(08).
+002400          10  AUDIT-TS-HHMMSS       PIC 9(06).
+002500      05  AUDIT-OPERATOR-ID         PIC X(08).
