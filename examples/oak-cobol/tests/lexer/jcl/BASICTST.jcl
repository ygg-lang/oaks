@@ -0,0 +1,173 @@
+//BASICTST JOB (ACCTNO),'DAILY BALANCE RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//*                                                                   *
+//* JOB NAME   : BASICTST                                             *
+//* DESCRIPTION: DAILY CUSTOMER BALANCE RUN.                          *
+//*              STEP SORTCUS SORTS THE DAY'S CUSTOMER EXTRACT (THE   *
+//*              CURRENT GENERATION OF THE PROD.CUSTOMER.DAILY.EXTRACT*
+//*              GDG) INTO CUSTOMER-ID SEQUENCE AHEAD OF THE READ BY   *
+//*              KEY IN BASIC-TEST.  STEP BALANCE RUNS BASIC-TEST      *
+//*              AGAINST THE SORTED EXTRACT AND PRODUCES THE PRINTED   *
+//*              BALANCE REPORT AND THE EXCEPTION REPORT.              *
+//*                                                                   *
+//* MODIFICATION HISTORY                                              *
+//* DATE       INIT  DESCRIPTION                                      *
+//* ---------  ----  --------------------------------------------------*
+//* 2024-02-11 RLM   NEW - FIRST JCL FOR BASIC-TEST. PRE-SORT STEP,    *
+//*                  PROPER DD STATEMENTS, GDG FOR THE DAILY EXTRACT.  *
+//* 2024-02-14 RLM   REBUILD THE CUSTOMER KSDS FROM THE SORTED EXTRACT *
+//*                  WITH IDCAMS INSTEAD OF FEEDING SORTOUT TO         *
+//*                  BASIC-TEST DIRECTLY. CORRECTED DCB LRECL VALUES   *
+//*                  TO MATCH THE COPYBOOK LAYOUTS, ADDED THE AUDTFILE *
+//*                  DD, CHANGED EXCPFILE TO DISP=MOD SO THE JOB CAN   *
+//*                  RERUN, AND ADDED THE BALANCE CEILING SYSIN CARD.  *
+//* 2026-08-09 RLM   ADDED STEP DELCKPT TO DELETE CKPTFILE AHEAD OF    *
+//*                  BALANCE.  CKPTFILE STAYS DISP=MOD SO BASIC-TEST   *
+//*                  CAN RESUME FROM A MID-RUN ABEND, BUT THAT SAME    *
+//*                  MOD DISPOSITION MEANS BASIC-TEST'S OWN OPEN/CLOSE *
+//*                  AT END OF RUN CANNOT TRUNCATE IT FOR THE NEXT     *
+//*                  DAY; DELCKPT CLEARS IT BEFORE EVERY FULL RUN OF   *
+//*                  THIS JOB.  A RESTART OF AN ABENDED RUN IS DONE BY *
+//*                  RESUBMITTING WITH RESTART=BALANCE, WHICH SKIPS    *
+//*                  DELCKPT (AND SORTCUS/DELCUST/DEFCUST/LOADCUST)    *
+//*                  SO THE LEFTOVER CHECKPOINT SURVIVES TO BE READ.   *
+//*                                                                   *
+//*********************************************************************
+//*
+//SORTCUS  EXEC PGM=SORT,REGION=4M
+//*
+//* SORT THE RAW DAILY EXTRACT INTO CUSTOMER-ID (POSITIONS 1-5)
+//* SEQUENCE SO BASIC-TEST CAN READ IT IN KEY ORDER.  THE INPUT IS
+//* THE CURRENT GENERATION OF THE DAILY-EXTRACT GDG; (0) IS TODAY'S
+//* GENERATION, (-1) IS YESTERDAY'S, AND SO ON.
+//*
+//SORTIN   DD DSN=PROD.CUSTOMER.DAILY.EXTRACT(0),DISP=SHR
+//SORTOUT  DD DSN=&&CUSTSRT,
+//            DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//            DCB=(RECFM=FB,LRECL=00044,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+  SORT FIELDS=(1,5,CH,A)
+/*
+//*
+//*********************************************************************
+//* DELCUST  - DELETE YESTERDAY'S CUSTOMER KSDS SO DEFCUST CAN REBUILD *
+//*            IT FRESH.  SET MAXCC=0 SO A FIRST-EVER RUN, WHERE THE   *
+//*            CLUSTER DOES NOT YET EXIST, DOES NOT FAIL THE JOB.      *
+//*********************************************************************
+//DELCUST  EXEC PGM=IDCAMS,COND=(0,NE,SORTCUS)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.CUSTOMER.MASTER CLUSTER
+  SET MAXCC = 0
+/*
+//*
+//*********************************************************************
+//* DEFCUST  - DEFINE THE CUSTOMER KSDS THAT BASIC-TEST AND CUSTINQ    *
+//*            OPEN AS CUSTOMER-FILE.  KEYED ON CUSTOMER-ID (THE FIRST *
+//*            5 BYTES OF CUSTOMER-RECORD, 44 BYTES LONG).             *
+//*********************************************************************
+//DEFCUST  EXEC PGM=IDCAMS,COND=(0,NE,SORTCUS)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.CUSTOMER.MASTER) -
+             INDEXED -
+             KEYS(5 0) -
+             RECORDSIZE(44 44) -
+             TRACKS(5 5)) -
+         DATA (NAME(PROD.CUSTOMER.MASTER.DATA)) -
+         INDEX (NAME(PROD.CUSTOMER.MASTER.INDEX))
+/*
+//*
+//*********************************************************************
+//* LOADCUST - LOAD THE CUSTOMER KSDS FROM THE SORTED EXTRACT.  IDCAMS *
+//*            REPRO IS THE STANDARD WAY TO INITIALLY LOAD A KSDS FROM *
+//*            A SEQUENCE SET; A SORTOUT DATASET CANNOT BE OPENED AS   *
+//*            INDEXED DIRECTLY.                                       *
+//*********************************************************************
+//LOADCUST EXEC PGM=IDCAMS,COND=(0,NE,SORTCUS)
+//SYSPRINT DD SYSOUT=*
+//CUSTSRT  DD DSN=&&CUSTSRT,DISP=(OLD,DELETE)
+//CUSTKSDS DD DSN=PROD.CUSTOMER.MASTER,DISP=OLD
+//SYSIN    DD *
+  REPRO INFILE(CUSTSRT) OUTFILE(CUSTKSDS)
+/*
+//*
+//*********************************************************************
+//* DELCKPT  - DELETE ANY CHECKPOINT LEFT BY THE PRIOR RUN SO A FRESH *
+//*            FULL RUN OF THIS JOB NEVER MISTAKES IT FOR A RESTART.  *
+//*            SET MAXCC=0 SO A FIRST-EVER RUN, WHERE THE CHECKPOINT   *
+//*            DATASET DOES NOT YET EXIST, DOES NOT FAIL THE JOB.      *
+//*********************************************************************
+//DELCKPT  EXEC PGM=IDCAMS,COND=(0,NE,SORTCUS)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.CUSTOMER.BALANCE.CHECKPOINT
+  SET MAXCC = 0
+/*
+//*
+//*********************************************************************
+//* BALANCE  - RUN BASIC-TEST AGAINST THE SORTED CUSTOMER EXTRACT.    *
+//*********************************************************************
+//BALANCE  EXEC PGM=BASICTST,
+//             COND=((0,NE,SORTCUS),(0,NE,DELCUST),(0,NE,DEFCUST),
+//             (0,NE,LOADCUST),(0,NE,DELCKPT))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*
+//* CUSTFILE  - THE CUSTOMER KSDS LOADED BY LOADCUST FROM THE DAY'S
+//*             SORTED EXTRACT.
+//CUSTFILE DD DSN=PROD.CUSTOMER.MASTER,DISP=SHR
+//*
+//* RPTFILE   - THE PRINTED BALANCE REPORT. A NEW GENERATION IS
+//*             CATALOGED EACH RUN SO THE LAST SEVERAL DAYS OF
+//*             REPORTS STAY ON HAND FOR BRANCH REQUESTS.
+//RPTFILE  DD DSN=PROD.CUSTOMER.BALANCE.REPORT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(15,5)),
+//            DCB=(RECFM=FBA,LRECL=00132,BLKSIZE=0)
+//*
+//* EXCPFILE  - EXCEPTION REPORT OF REJECTED CUSTOMER-BALANCE RECORDS.
+//*             DISP=MOD SO A RERUN APPENDS RATHER THAN FAILING WITH A
+//*             DUPLICATE-DATASET-NAME ERROR ON A DATASET ALREADY
+//*             CATALOGED BY AN EARLIER RUN.
+//EXCPFILE DD DSN=PROD.CUSTOMER.BALANCE.EXCEPTION,
+//            DISP=(MOD,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=00046,BLKSIZE=0)
+//*
+//* CKPTFILE  - CHECKPOINT/RESTART FILE. DISP=MOD SO A RESTARTED RUN
+//*             PICKS UP THE LAST CHECKPOINT LEFT BY AN ABENDED RUN.
+//*             DELCKPT CLEARS THIS DATASET AHEAD OF EVERY FULL RUN SO
+//*             A CLEAN COMPLETION DOES NOT LEAVE ANY RECORDS BEHIND
+//*             FOR THE NEXT DAY'S RUN TO MISTAKE FOR A RESTART.
+//CKPTFILE DD DSN=PROD.CUSTOMER.BALANCE.CHECKPOINT,
+//            DISP=(MOD,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//            DCB=(RECFM=FB,LRECL=00021,BLKSIZE=0)
+//*
+//* TRANFILE  - TODAY'S DEPOSIT/WITHDRAWAL/FEE POSTING FEED.
+//TRANFILE DD DSN=PROD.CUSTOMER.TRANSACTIONS.DAILY,DISP=SHR
+//*
+//* CTLFILE   - INDEPENDENT CONTROL TOTAL FOR THE RECONCILIATION CHECK.
+//CTLFILE  DD DSN=PROD.CUSTOMER.BALANCE.CONTROL,DISP=SHR
+//*
+//* AUDTFILE  - BEFORE/AFTER AUDIT TRAIL FOR EVERY CUSTOMER-BALANCE
+//*             CHANGE POSTED BY THIS RUN.  DISP=MOD SO EACH RUN'S
+//*             RECORDS ACCUMULATE ON THE SAME DATASET.
+//AUDTFILE DD DSN=PROD.CUSTOMER.BALANCE.AUDIT,
+//            DISP=(MOD,CATLG,DELETE),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//            DCB=(RECFM=FB,LRECL=00051,BLKSIZE=0)
+//*
+//* SYSIN     - RUN-MODE CARD: "D" FOR DAILY, "M" FOR MONTH-END,
+//*             FOLLOWED BY THE BALANCE VALIDATION CEILING (PIC
+//*             9(07)V99, NO DECIMAL POINT).
+//SYSIN    DD *
+D
+005000000
+/*
+//SYSOUT   DD SYSOUT=*
+//
